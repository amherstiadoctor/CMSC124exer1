@@ -1,160 +1,689 @@
-IDENTIFICATION DIVISION.
-            PROGRAM-ID. Doctor_01.
-            AUTHOR. Doctor, Amherstia S.
-            
-        DATA DIVISION.
-            WORKING-STORAGE SECTION.
-            77 CHOICE PIC 9.
-            77 EXITED PIC 9 VALUE 6.
-            77 COUNTER PIC 9 VALUE 0.
-        *temporary variables to store input in
-            77 studName PIC X(50).
-            77 studNo PIC X(10).
-            77 studCourse PIC X(50).
-            77 studAge PIC 99.
-            77 mobNo PIC X(11).
-            77 landNo PIC X(8).
-        *array of students            
-            01 students.
-              02 student-info OCCURS 5 TIMES INDEXED BY i.
-                03 fullname PIC X(50).
-                03 SNo PIC X(10).
-                03 course PIC X(50).
-                03 contact-no.
-                  04 mobile PIC X(11).
-                  04 landline PIC X(8).
-                03 age PIC 99.
-                
-        PROCEDURE DIVISION.
-            PERFORM MENU UNTIL EXITED = 6.
-            STOP RUN.
-            
-            SEARCH-ARRAY.
-               IF studNo = SNo(i)
-                DISPLAY "STUDENT FOUND"
-                
-            ADD-STUDENT.
-               DISPLAY "ENTER STUDENT NUMBER: " WITH NO ADVANCING
-               ACCEPT studNo
-               MOVE studNo TO SNo(COUNTER)
-               
-               DISPLAY "ENTER STUDENT'S FULL NAME: " WITH NO ADVANCING
-               ACCEPT studName
-               MOVE studName TO fullname(COUNTER)
-               
-               DISPLAY "ENTER STUDENT COURSE: " WITH NO ADVANCING
-               ACCEPT studCourse
-               MOVE studCourse to course(COUNTER)
-               
-               DISPLAY "ENTER STUDENT AGE: " WITH NO ADVANCING
-               ACCEPT studAge
-               MOVE studAge to age(COUNTER)
-               
-               DISPLAY "ENTER CONTACT NUMBER DETAILS:"
-               DISPLAY "ENTER MOBILE NO.: " WITH NO ADVANCING
-               ACCEPT mobNo
-               MOVE mobNo to contact-no(COUNTER, 1)
-               DISPLAY "ENTER LANDLINE NO.: " WITH NO ADVANCING
-               ACCEPT landNo
-               MOVE landNo to contact-no(COUNTER, 2)
-               
-               COMPUTE i = i + 1               
-        *incrementing number of students added                
-               COMPUTE COUNTER = COUNTER + 1
-               
-            EDIT-STUDENT.
-              IF COUNTER != 0
-                DISPLAY "ENTER STUDENT NUMBER: " WITH NO ADVANCING
-                ACCEPT studNo
-               
-                PERFORM SEARCH-ARRAY COUNTER TIMES
-                
-                DISPLAY "ENTER COURSE: " WITH NO ADVANCING
-                ACCEPT studCourse
-                MOVE studCourse TO course(i)
-                
-                DISPLAY "ENTER AGE: " WITH NO ADVANCING
-                ACCEPT studAge
-                MOVE studAge TO age(i)
-                
-                DISPLAY "ENTER MOBILE NO.: " WITH NO ADVANCING
-                ACCEPT mobNo
-                MOVE mobNo TO mobile(i)
-                DISPLAY "ENTER LANDLINE NO.: " WITH NO ADVANCING
-                ACCEPT landNo
-                MOVE landNo TO landline(i)
-                
-              ELSE
-                DISPLAY "THE ARRAY IS EMPTY"
-              END-IF.
-              
-            DELETE-STUDENT.
-              IF COUNTER = 0
-               DISPLAY "THE ARRAY IS EMPTY"
-              ELSE
-               PERFORM SEARCH-ARRAY COUNTER TIMES
-               
-               MOVE fullname(i + 1) TO fullname(i)
-               MOVE SNo(i + 1) TO SNo(i)
-               MOVE course(i + 1) TO course(i)
-               MOVE mobile(i + 1) TO mobile(i)
-               MOVE landline(i + 1) TO landline(i)
-               
-               COMPUTE i = i - 1
-               COMPUTE COUNTER = COUNTER - 1
-               
-               END-IF.
-               
-            VIEW-STUDENT.
-              IF COUNTER = 0
-               DISPLAY "THE ARRAY IS EMPTY"
-              ELSE
-                PERFORM SEARCH-ARRAY COUNTER TIMES
-                
-                DISPLAY "NAME: " WITH NO ADVANCING
-                DISPLAY fullname(i)
-                DISPLAY "COURSE: " WITH NO ADVANCING
-                DISPLAY course(i)
-                DISPLAY "AGE: " WITH NO ADVANCING
-                DISPLAY age(i)
-                DISPLAY "CONTACT DETAILS:"
-                DISPLAY "MOBILE NO.: " WITH NO ADVANCING
-                DISPLAY mobile(i)
-                DISPLAY "LANDLINE NO.: " landline(i)
-                
-            VIEW-ALL.
-                DISPLAY "NAME: " fullname(i)
-                DISPLAY "COURSE: " course(i)
-                DISPLAY "AGE " age(i)
-                DISPLAY "CONTACT DETAULS: "
-                DISPLAY "MOBILE NO.: " mobile(i)
-                DISPLAY "LANDLINE NO.: " landline(i)
-            
-            MENU.
-              DISPLAY "MENU".
-              DISPLAY "[1] ADD STUDENT".
-              DISPLAY "[2] EDIT STUDENT".
-              DISPLAY "[3] DELETE STUDENT".
-              DISPLAY "[4] VIEW STUDENT".
-              DISPLAY "[5] VIEW ALL STUDENTS".
-              DISPLAY "CHOICE: " WITH NO ADVANCING.
-              ACCEPT CHOICE.
-            
-            IF CHOICE = 1
-               PERFORM ADD-STUDENT
-            ELSE
-              IF CHOICE = 2
-               PERFORM EDIT-STUDENT
-              ELSE
-                IF CHOICE = 3
-                  PERFORM DELETE-STUDENT
-                ELSE
-                  IF CHOICE = 4
-                    PERFORM VIEW-STUDENT
-                  ELSE
-                    IF CHOICE = 5
-                      PERFORM VIEW-ALL VARYING i FROM 1 BY 1 UNTIL i = COUNTER
-                  END-IF.
-                END-IF.
-              END-IF.
-            END-IF.
\ No newline at end of file
+000100*================================================================
+000110* PROGRAM:  DOCTOR_01
+000120* PURPOSE:  REGISTRAR STUDENT ROSTER MAINTENANCE
+000130*           MAINTAINS STUDENT INFO RECORDS (ADD, EDIT, DELETE,
+000140*           VIEW) AGAINST A PERSISTENT STUDENT MASTER FILE.
+000150*================================================================
+000160 IDENTIFICATION DIVISION.
+000170 PROGRAM-ID. Doctor_01.
+000180 AUTHOR. Doctor, Amherstia S.
+000190 INSTALLATION. REGISTRAR MIS.
+000200 DATE-WRITTEN. 01/05/2026.
+000210 DATE-COMPILED.
+000220*
+000230* MODIFICATION HISTORY
+000240*   DATE        BY    DESCRIPTION
+000250*   ----------  ----  --------------------------------------------
+000260*   2026-02-10  ASD   Added persistent STUDENT-MASTER file. Roster
+000270*                     now loads at startup and is written back by
+000280*                     ADD/EDIT/DELETE instead of living only in
+000290*                     WORKING-STORAGE for the session.
+000300*   2026-02-11  ASD   Added re-prompt validation for age, mobile
+000310*                     and landline entry on ADD and EDIT.
+000320*   2026-02-12  ASD   Added a real EXIT option to the main menu.
+000330*   2026-02-13  ASD   Added a sorted, grouped Class Roster Report.
+000340*   2026-02-14  ASD   Added Course Enrollment Summary counts.
+000350*   2026-02-16  ASD   DELETE-STUDENT now archives the outgoing
+000360*                     record to STUDENT-ARCHIVE before it is lost.
+000370*   2026-02-17  ASD   Added roster export to STUDENT-EXTRACT for
+000380*                     the registrar's intake job.
+000390*   2026-02-19  ASD   Bounded SEARCH-ARRAY to COUNTER so deleted
+000400*                     slots beyond it can't be found again; made
+000410*                     DELETE-STUDENT's shift cascade the full tail
+000420*                     instead of moving only one slot; dropped a
+000430*                     dead MOVE in ADD-STUDENT; fixed VIEW-ALL's
+000440*                     menu loop to include the last student.
+000450*   2026-02-20  ASD   SHIFT-STUDENTS-DOWN now carries age along
+000460*                     with the other fields; EXPORT-STUDENT-ROSTER
+000470*                     checks STUDENT-EXTRACT's file status instead
+000480*                     of assuming OPEN/WRITE succeeded.
+000490*   2026-02-21  ASD   ARCHIVE-DELETED-STUDENT now checks the
+000500*                     archive write's file status; DELETE-STUDENT
+000510*                     skips the shift/decrement and warns if the
+000520*                     archive write failed.
+000530*
+000540 ENVIRONMENT DIVISION.
+000550 INPUT-OUTPUT SECTION.
+000560 FILE-CONTROL.
+000570         SELECT STUDENT-MASTER ASSIGN TO "STUDMAST"
+000580             ORGANIZATION IS INDEXED
+000590             ACCESS MODE IS DYNAMIC
+000600             RECORD KEY IS SNo-M
+000610             FILE STATUS IS stu-file-status.
+000620         SELECT STUDENT-ARCHIVE ASSIGN TO "STUDARCH"
+000630             ORGANIZATION IS SEQUENTIAL
+000640             ACCESS MODE IS SEQUENTIAL
+000650             FILE STATUS IS stu-archive-status.
+000660         SELECT STUDENT-EXTRACT ASSIGN TO "STUDEXTR"
+000670             ORGANIZATION IS SEQUENTIAL
+000680             ACCESS MODE IS SEQUENTIAL
+000690             FILE STATUS IS stu-extract-status.
+000700*
+000710 DATA DIVISION.
+000720 FILE SECTION.
+000730 FD  STUDENT-MASTER
+000740         LABEL RECORDS ARE STANDARD.
+000750 01  STUDENT-MASTER-RECORD.
+000760         03  SNo-M            PIC X(10).
+000770         03  fullname-M       PIC X(50).
+000780         03  course-M         PIC X(50).
+000790         03  age-M            PIC 99.
+000800         03  contact-no-M.
+000810             04  mobile-M     PIC X(11).
+000820             04  landline-M   PIC X(8).
+000830*
+000840 FD  STUDENT-ARCHIVE
+000850         LABEL RECORDS ARE STANDARD.
+000860 01  STUDENT-ARCHIVE-RECORD.
+000870         03  SNo-A            PIC X(10).
+000880         03  fullname-A       PIC X(50).
+000890         03  course-A         PIC X(50).
+000900         03  age-A            PIC 99.
+000910         03  contact-no-A.
+000920             04  mobile-A     PIC X(11).
+000930             04  landline-A   PIC X(8).
+000940         03  withdrawn-date-A PIC 9(08).
+000950*
+000960 FD  STUDENT-EXTRACT
+000970         LABEL RECORDS ARE STANDARD.
+000980 01  STUDENT-EXTRACT-RECORD.
+000990         03  SNo-X            PIC X(10).
+001000         03  fullname-X       PIC X(50).
+001010         03  course-X         PIC X(50).
+001020         03  age-X            PIC 99.
+001030         03  contact-no-X.
+001040             04  mobile-X     PIC X(11).
+001050             04  landline-X   PIC X(8).
+001060*
+001070 WORKING-STORAGE SECTION.
+001080*---------------------------------------------------------------
+001090* PROGRAM SWITCHES AND CONTROL COUNTERS
+001100*---------------------------------------------------------------
+001110 77  CHOICE                  PIC 9.
+001120 77  EXITED                  PIC 9 VALUE 0.
+001130 77  COUNTER                 PIC 9(03) VALUE 0.
+001140 77  MAX-STUDENTS             PIC 9(03) VALUE 100.
+001150 77  stu-file-status         PIC X(02) VALUE "00".
+001160         88  stu-file-ok              VALUE "00".
+001170         88  stu-file-not-found       VALUE "35".
+001180 77  stu-archive-status      PIC X(02) VALUE "00".
+001190         88  stu-archive-ok           VALUE "00".
+001200         88  stu-archive-not-found    VALUE "35".
+001210 77  stu-archive-error-switch PIC X(01) VALUE "N".
+001220         88  stu-archive-error        VALUE "Y".
+001230         88  stu-archive-no-error      VALUE "N".
+001240 77  stu-extract-status      PIC X(02) VALUE "00".
+001250         88  stu-extract-ok           VALUE "00".
+001260 77  stu-extract-error-switch PIC X(01) VALUE "N".
+001270         88  stu-extract-error        VALUE "Y".
+001280         88  stu-extract-no-error      VALUE "N".
+001290 77  stu-eof-switch          PIC X(01) VALUE "N".
+001300         88  stu-eof                  VALUE "Y".
+001310         88  stu-not-eof               VALUE "N".
+001320 77  stu-found-switch        PIC X(01) VALUE "N".
+001330         88  stu-found                 VALUE "Y".
+001340         88  stu-not-found              VALUE "N".
+001350 77  stu-valid-switch        PIC X(01) VALUE "N".
+001360         88  stu-valid                 VALUE "Y".
+001370         88  stu-not-valid              VALUE "N".
+001380 77  stu-pass-ctr             PIC 9(03).
+001390 77  stu-cmp-idx              PIC 9(03).
+001400 77  stu-next-idx             PIC 9(03).
+001410 77  stu-shift-idx            PIC 9(03).
+001420 77  stu-last-course          PIC X(50) VALUE SPACES.
+001430 77  stu-run-date             PIC 9(08) VALUE 0.
+001440 77  stu-course-count         PIC 9(03) VALUE 0.
+001450 77  stu-grand-total          PIC 9(03) VALUE 0.
+001460*---------------------------------------------------------------
+001470* TEMPORARY VARIABLES TO STORE INPUT IN
+001480*---------------------------------------------------------------
+001490 77  studName                PIC X(50).
+001500 77  studNo                  PIC X(10).
+001510 77  studCourse              PIC X(50).
+001520 77  studAge                 PIC 99.
+001530 77  mobNo                   PIC X(11).
+001540 77  landNo                  PIC X(8).
+001550*---------------------------------------------------------------
+001560* ARRAY OF STUDENTS
+001570*---------------------------------------------------------------
+001580 01  students.
+001590         02  student-info OCCURS 100 TIMES INDEXED BY i.
+001600             03  fullname         PIC X(50).
+001610             03  SNo              PIC X(10).
+001620             03  course           PIC X(50).
+001630             03  contact-no.
+001640                 04  mobile       PIC X(11).
+001650                 04  landline     PIC X(8).
+001660             03  age              PIC 99.
+001670*
+001680 PROCEDURE DIVISION.
+001690*
+001700         PERFORM OPEN-STUDENT-FILES.
+001710         PERFORM LOAD-STUDENT-TABLE.
+001720         PERFORM MAIN-MENU UNTIL EXITED = 6.
+001730         CLOSE STUDENT-MASTER.
+001740         CLOSE STUDENT-ARCHIVE.
+001750         STOP RUN.
+001760*
+001770*----------------------------------------------------------------*
+001780*  SEARCH-ARRAY -- LOCATES studNo IN THE STUDENT TABLE, SETTING *
+001790*  i TO THE MATCHING SLOT. SETS stu-found/stu-not-found SO THE   *
+001800*  CALLING PARAGRAPH KNOWS WHETHER THE LOOKUP SUCCEEDED. STOPS   *
+001810*  AT COUNTER SO SLOTS BEYOND THE LOGICAL ROSTER ARE NOT HIT.    *
+001820*----------------------------------------------------------------*
+001830 SEARCH-ARRAY.
+001840         SET i TO 1.
+001850         SET stu-not-found TO TRUE.
+001860         SEARCH student-info
+001870             AT END
+001880                 SET stu-not-found TO TRUE
+001890             WHEN i > COUNTER
+001900                 SET stu-not-found TO TRUE
+001910             WHEN SNo(i) = studNo
+001920                 SET stu-found TO TRUE
+001930         END-SEARCH.
+001940*
+001950*----------------------------------------------------------------*
+001960*  ACCEPT-VALID-AGE -- RE-PROMPTS UNTIL studAge HOLDS A SANE     *
+001970*  NUMERIC AGE.                                                  *
+001980*----------------------------------------------------------------*
+001990 ACCEPT-VALID-AGE.
+002000         SET stu-not-valid TO TRUE.
+002010         PERFORM GET-AGE UNTIL stu-valid.
+002020*
+002030 GET-AGE.
+002040         DISPLAY "ENTER STUDENT AGE: " WITH NO ADVANCING.
+002050         ACCEPT studAge.
+002060         IF studAge NUMERIC AND studAge >= 15 AND studAge <= 99
+002070             SET stu-valid TO TRUE
+002080         ELSE
+002090             DISPLAY "INVALID AGE - MUST BE NUMERIC, 15-99"
+002100         END-IF.
+002110*
+002120*----------------------------------------------------------------*
+002130*  ACCEPT-VALID-MOBILE -- RE-PROMPTS UNTIL mobNo HOLDS AN        *
+002140*  11-DIGIT NUMERIC MOBILE NUMBER.                               *
+002150*----------------------------------------------------------------*
+002160 ACCEPT-VALID-MOBILE.
+002170         SET stu-not-valid TO TRUE.
+002180         PERFORM GET-MOBILE UNTIL stu-valid.
+002190*
+002200 GET-MOBILE.
+002210         DISPLAY "MOBILE NO (11 DIGITS): " WITH NO ADVANCING.
+002220         ACCEPT mobNo.
+002230         IF mobNo IS NUMERIC
+002240             SET stu-valid TO TRUE
+002250         ELSE
+002260             DISPLAY "INVALID MOBILE NO. - MUST BE 11 DIGITS"
+002270         END-IF.
+002280*
+002290*----------------------------------------------------------------*
+002300*  ACCEPT-VALID-LANDLINE -- RE-PROMPTS UNTIL landNo HOLDS AN     *
+002310*  8-DIGIT NUMERIC LANDLINE NUMBER.                              *
+002320*----------------------------------------------------------------*
+002330 ACCEPT-VALID-LANDLINE.
+002340         SET stu-not-valid TO TRUE.
+002350         PERFORM GET-LANDLINE UNTIL stu-valid.
+002360*
+002370 GET-LANDLINE.
+002380         DISPLAY "LANDLINE NO (8 DIGITS): " WITH NO ADVANCING.
+002390         ACCEPT landNo.
+002400         IF landNo IS NUMERIC
+002410             SET stu-valid TO TRUE
+002420         ELSE
+002430             DISPLAY "INVALID LANDLINE NO. - MUST BE 8 DIGITS"
+002440         END-IF.
+002450*
+002460*----------------------------------------------------------------*
+002470*  OPEN-STUDENT-FILES -- OPENS THE MASTER AND ARCHIVE FILES FOR  *
+002480*  THE SESSION, CREATING EACH ON FIRST USE IF IT DOES NOT EXIST. *
+002490*----------------------------------------------------------------*
+002500 OPEN-STUDENT-FILES.
+002510         OPEN I-O STUDENT-MASTER.
+002520         IF stu-file-not-found
+002530             OPEN OUTPUT STUDENT-MASTER
+002540             CLOSE STUDENT-MASTER
+002550             OPEN I-O STUDENT-MASTER
+002560         END-IF.
+002570*
+002580         OPEN EXTEND STUDENT-ARCHIVE.
+002590         IF stu-archive-not-found
+002600             OPEN OUTPUT STUDENT-ARCHIVE
+002610             CLOSE STUDENT-ARCHIVE
+002620             OPEN EXTEND STUDENT-ARCHIVE
+002630         END-IF.
+002640*
+002650*----------------------------------------------------------------*
+002660*  LOAD-STUDENT-TABLE -- READS THE MASTER FILE INTO THE STUDENT  *
+002670*  TABLE AT STARTUP SO THE ROSTER SURVIVES BETWEEN SESSIONS.     *
+002680*----------------------------------------------------------------*
+002690 LOAD-STUDENT-TABLE.
+002700         MOVE 0 TO COUNTER.
+002710         SET stu-not-eof TO TRUE.
+002720         PERFORM READ-NEXT-STUDENT-RECORD.
+002730         PERFORM STORE-STUDENT-IN-TABLE
+002740             UNTIL stu-eof OR COUNTER = MAX-STUDENTS.
+002750*
+002760 READ-NEXT-STUDENT-RECORD.
+002770         READ STUDENT-MASTER NEXT RECORD
+002780             AT END
+002790                 SET stu-eof TO TRUE
+002800         END-READ.
+002810*
+002820 STORE-STUDENT-IN-TABLE.
+002830         COMPUTE COUNTER = COUNTER + 1.
+002840         MOVE fullname-M   TO fullname(COUNTER).
+002850         MOVE SNo-M        TO SNo(COUNTER).
+002860         MOVE course-M     TO course(COUNTER).
+002870         MOVE age-M        TO age(COUNTER).
+002880         MOVE mobile-M     TO mobile(COUNTER).
+002890         MOVE landline-M   TO landline(COUNTER).
+002900         PERFORM READ-NEXT-STUDENT-RECORD.
+002910*
+002920*----------------------------------------------------------------*
+002930*  ADD-STUDENT                                                   *
+002940*----------------------------------------------------------------*
+002950 ADD-STUDENT.
+002960         IF COUNTER >= MAX-STUDENTS
+002970             DISPLAY "ROSTER FULL - CANNOT ADD ANY MORE STUDENTS"
+002980         ELSE
+002990             DISPLAY "ENTER STUDENT NUMBER: " WITH NO ADVANCING
+003000             ACCEPT studNo
+003010             PERFORM SEARCH-ARRAY
+003020             IF stu-found
+003030                 DISPLAY "STUDENT NUMBER ALREADY EXISTS"
+003040             ELSE
+003050                 COMPUTE COUNTER = COUNTER + 1
+003060                 MOVE studNo TO SNo(COUNTER)
+003070*
+003080                 DISPLAY "ENTER FULL NAME: " WITH NO ADVANCING
+003090                 ACCEPT studName
+003100                 MOVE studName TO fullname(COUNTER)
+003110*
+003120                 DISPLAY "ENTER COURSE: " WITH NO ADVANCING
+003130                 ACCEPT studCourse
+003140                 MOVE studCourse TO course(COUNTER)
+003150*
+003160                 PERFORM ACCEPT-VALID-AGE
+003170                 MOVE studAge TO age(COUNTER)
+003180*
+003190                 DISPLAY "ENTER CONTACT NUMBER DETAILS:"
+003200                 PERFORM ACCEPT-VALID-MOBILE
+003210                 MOVE mobNo TO mobile(COUNTER)
+003220                 PERFORM ACCEPT-VALID-LANDLINE
+003230                 MOVE landNo TO landline(COUNTER)
+003240*
+003250                 PERFORM WRITE-STUDENT-RECORD
+003260             END-IF
+003270         END-IF.
+003280*
+003290*----------------------------------------------------------------*
+003300*  WRITE-STUDENT-RECORD -- PERSISTS A NEWLY-ADDED STUDENT TO     *
+003310*  THE STUDENT MASTER FILE.                                      *
+003320*----------------------------------------------------------------*
+003330 WRITE-STUDENT-RECORD.
+003340         MOVE SNo(COUNTER)         TO SNo-M.
+003350         MOVE fullname(COUNTER)    TO fullname-M.
+003360         MOVE course(COUNTER)      TO course-M.
+003370         MOVE age(COUNTER)         TO age-M.
+003380         MOVE mobile(COUNTER)      TO mobile-M.
+003390         MOVE landline(COUNTER)    TO landline-M.
+003400         WRITE STUDENT-MASTER-RECORD
+003410             INVALID KEY
+003420                 DISPLAY "WARNING - DUPLICATE SNO ON FILE"
+003430         END-WRITE.
+003440*
+003450*----------------------------------------------------------------*
+003460*  EDIT-STUDENT                                                  *
+003470*----------------------------------------------------------------*
+003480 EDIT-STUDENT.
+003490         IF COUNTER = 0
+003500             DISPLAY "THE ARRAY IS EMPTY"
+003510         ELSE
+003520             DISPLAY "ENTER STUDENT NUMBER: " WITH NO ADVANCING
+003530             ACCEPT studNo
+003540             PERFORM SEARCH-ARRAY
+003550             IF stu-not-found
+003560                 DISPLAY "STUDENT NOT FOUND"
+003570             ELSE
+003580                 DISPLAY "ENTER COURSE: " WITH NO ADVANCING
+003590                 ACCEPT studCourse
+003600                 MOVE studCourse TO course(i)
+003610*
+003620                 PERFORM ACCEPT-VALID-AGE
+003630                 MOVE studAge TO age(i)
+003640*
+003650                 PERFORM ACCEPT-VALID-MOBILE
+003660                 MOVE mobNo TO mobile(i)
+003670                 PERFORM ACCEPT-VALID-LANDLINE
+003680                 MOVE landNo TO landline(i)
+003690*
+003700                 PERFORM REWRITE-STUDENT-RECORD
+003710             END-IF
+003720         END-IF.
+003730*
+003740*----------------------------------------------------------------*
+003750*  REWRITE-STUDENT-RECORD -- PERSISTS AN EDITED STUDENT BACK TO  *
+003760*  THE STUDENT MASTER FILE.                                      *
+003770*----------------------------------------------------------------*
+003780 REWRITE-STUDENT-RECORD.
+003790         MOVE SNo(i)         TO SNo-M.
+003800         MOVE fullname(i)    TO fullname-M.
+003810         MOVE course(i)      TO course-M.
+003820         MOVE age(i)         TO age-M.
+003830         MOVE mobile(i)      TO mobile-M.
+003840         MOVE landline(i)    TO landline-M.
+003850         REWRITE STUDENT-MASTER-RECORD
+003860             INVALID KEY
+003870                 DISPLAY "WARNING - STUDENT RECORD NOT ON FILE"
+003880         END-REWRITE.
+003890*
+003900*----------------------------------------------------------------*
+003910*  ARCHIVE-DELETED-STUDENT -- WRITES THE OUTGOING student-info   *
+003920*  OCCURRENCE TO STUDENT-ARCHIVE, STAMPED WITH TODAY'S DATE, SO  *
+003930*  A RECORD SURVIVES AFTER DELETE-STUDENT SHIFTS THE TABLE DOWN. *
+003940*----------------------------------------------------------------*
+003950 ARCHIVE-DELETED-STUDENT.
+003960         SET stu-archive-no-error TO TRUE.
+003970         MOVE SNo(i)         TO SNo-A.
+003980         MOVE fullname(i)    TO fullname-A.
+003990         MOVE course(i)      TO course-A.
+004000         MOVE age(i)         TO age-A.
+004010         MOVE mobile(i)      TO mobile-A.
+004020         MOVE landline(i)    TO landline-A.
+004030         ACCEPT withdrawn-date-A FROM DATE YYYYMMDD.
+004040         WRITE STUDENT-ARCHIVE-RECORD.
+004050         IF NOT stu-archive-ok
+004060             SET stu-archive-error TO TRUE
+004070         END-IF.
+004080*
+004090*----------------------------------------------------------------*
+004100*  DELETE-STUDENT                                                *
+004110*----------------------------------------------------------------*
+004120 DELETE-STUDENT.
+004130         IF COUNTER = 0
+004140             DISPLAY "THE ARRAY IS EMPTY"
+004150         ELSE
+004160             DISPLAY "ENTER STUDENT NUMBER: " WITH NO ADVANCING
+004170             ACCEPT studNo
+004180             PERFORM SEARCH-ARRAY
+004190             IF stu-not-found
+004200                 DISPLAY "STUDENT NOT FOUND"
+004210             ELSE
+004220                 MOVE SNo(i)   TO SNo-M
+004230                 DELETE STUDENT-MASTER RECORD
+004240                     INVALID KEY
+004250                       DISPLAY "WARNING - NOT ON FILE"
+004260                 END-DELETE
+004270                 PERFORM ARCHIVE-DELETED-STUDENT
+004280                 IF stu-archive-error
+004290                     DISPLAY "WARNING - ARCHIVE WRITE FAILED"
+004300                     DISPLAY "STUDENT NOT REMOVED FROM ROSTER"
+004310                 ELSE
+004320                     PERFORM SHIFT-STUDENTS-DOWN
+004330                         VARYING stu-shift-idx FROM i BY 1
+004340                         UNTIL stu-shift-idx >= COUNTER
+004350*
+004360                     COMPUTE COUNTER = COUNTER - 1
+004370                 END-IF
+004380             END-IF
+004390         END-IF.
+004400*
+004410*----------------------------------------------------------------*
+004420*  SHIFT-STUDENTS-DOWN -- CASCADES EVERY OCCURRENCE AFTER THE    *
+004430*  DELETED SLOT DOWN BY ONE, SO NO RECORD IS LEFT ORPHANED       *
+004440*  BEYOND THE NEW COUNTER.                                       *
+004450*----------------------------------------------------------------*
+004460 SHIFT-STUDENTS-DOWN.
+004470         COMPUTE stu-next-idx = stu-shift-idx + 1.
+004480         MOVE fullname(stu-next-idx)  TO fullname(stu-shift-idx).
+004490         MOVE SNo(stu-next-idx)       TO SNo(stu-shift-idx).
+004500         MOVE course(stu-next-idx)    TO course(stu-shift-idx).
+004510         MOVE age(stu-next-idx)       TO age(stu-shift-idx).
+004520         MOVE mobile(stu-next-idx)    TO mobile(stu-shift-idx).
+004530         MOVE landline(stu-next-idx)  TO landline(stu-shift-idx).
+004540*
+004550*----------------------------------------------------------------*
+004560*  VIEW-STUDENT                                                  *
+004570*----------------------------------------------------------------*
+004580 VIEW-STUDENT.
+004590         IF COUNTER = 0
+004600             DISPLAY "THE ARRAY IS EMPTY"
+004610         ELSE
+004620             DISPLAY "ENTER STUDENT NUMBER: " WITH NO ADVANCING
+004630             ACCEPT studNo
+004640             PERFORM SEARCH-ARRAY
+004650             IF stu-not-found
+004660                 DISPLAY "STUDENT NOT FOUND"
+004670             ELSE
+004680                 DISPLAY "NAME: " WITH NO ADVANCING
+004690                 DISPLAY fullname(i)
+004700                 DISPLAY "COURSE: " WITH NO ADVANCING
+004710                 DISPLAY course(i)
+004720                 DISPLAY "AGE: " WITH NO ADVANCING
+004730                 DISPLAY age(i)
+004740                 DISPLAY "CONTACT DETAILS:"
+004750                 DISPLAY "MOBILE NO.: " WITH NO ADVANCING
+004760                 DISPLAY mobile(i)
+004770                 DISPLAY "LANDLINE NO.: " landline(i)
+004780             END-IF
+004790         END-IF.
+004800*
+004810*----------------------------------------------------------------*
+004820*  VIEW-ALL                                                      *
+004830*----------------------------------------------------------------*
+004840 VIEW-ALL.
+004850         DISPLAY "NAME: " fullname(i).
+004860         DISPLAY "COURSE: " course(i).
+004870         DISPLAY "AGE: " age(i).
+004880         DISPLAY "CONTACT DETAILS: ".
+004890         DISPLAY "MOBILE NO.: " mobile(i).
+004900         DISPLAY "LANDLINE NO.: " landline(i).
+004910*
+004920*----------------------------------------------------------------*
+004930*  CLASS-ROSTER-REPORT -- LISTS EVERY STUDENT GROUPED BY COURSE, *
+004940*  SORTED BY COURSE THEN SNO, WITH A HEADER PER COURSE SECTION.  *
+004950*----------------------------------------------------------------*
+004960 CLASS-ROSTER-REPORT.
+004970         IF COUNTER = 0
+004980             DISPLAY "THE ARRAY IS EMPTY"
+004990         ELSE
+005000             PERFORM SORT-STUDENT-TABLE
+005010             MOVE SPACES TO stu-last-course
+005020             ACCEPT stu-run-date FROM DATE YYYYMMDD
+005030             PERFORM PRINT-ROSTER-LINE
+005040                 VARYING i FROM 1 BY 1 UNTIL i > COUNTER
+005050         END-IF.
+005060*
+005070 PRINT-ROSTER-LINE.
+005080         IF course(i) NOT = stu-last-course
+005090             DISPLAY " "
+005100             DISPLAY "CLASS ROSTER - " course(i) "  RUN DATE: "
+005110                 stu-run-date
+005120             DISPLAY "NAME / SNO / AGE / MOBILE / LANDLINE"
+005130             MOVE course(i) TO stu-last-course
+005140         END-IF
+005150         DISPLAY fullname(i) " " SNo(i) " " age(i) " "
+005160             mobile(i) " " landline(i).
+005170*
+005180*----------------------------------------------------------------*
+005190*  SORT-STUDENT-TABLE -- ORDERS student-info BY COURSE THEN SNO  *
+005200*  IN PLACE USING A SIMPLE BUBBLE SORT (NO EXTERNAL SORT FILE    *
+005210*  NEEDED FOR A TABLE THIS SMALL).                               *
+005220*----------------------------------------------------------------*
+005230 SORT-STUDENT-TABLE.
+005240         PERFORM BUBBLE-OUTER-PASS
+005250             VARYING stu-pass-ctr FROM 1 BY 1
+005260             UNTIL stu-pass-ctr > COUNTER.
+005270*
+005280 BUBBLE-OUTER-PASS.
+005290         PERFORM BUBBLE-COMPARE-SWAP
+005300             VARYING stu-cmp-idx FROM 1 BY 1
+005310             UNTIL stu-cmp-idx > COUNTER - stu-pass-ctr.
+005320*
+005330 BUBBLE-COMPARE-SWAP.
+005340         COMPUTE stu-next-idx = stu-cmp-idx + 1.
+005350         IF course(stu-cmp-idx) > course(stu-next-idx)
+005360             PERFORM SWAP-STUDENTS
+005370         ELSE
+005380             IF course(stu-cmp-idx) = course(stu-next-idx)
+005390             AND SNo(stu-cmp-idx) > SNo(stu-next-idx)
+005400                 PERFORM SWAP-STUDENTS
+005410             END-IF
+005420         END-IF.
+005430*
+005440 SWAP-STUDENTS.
+005450         MOVE fullname(stu-cmp-idx) TO studName.
+005460         MOVE SNo(stu-cmp-idx)      TO studNo.
+005470         MOVE course(stu-cmp-idx)   TO studCourse.
+005480         MOVE age(stu-cmp-idx)      TO studAge.
+005490         MOVE mobile(stu-cmp-idx)   TO mobNo.
+005500         MOVE landline(stu-cmp-idx) TO landNo.
+005510*
+005520         MOVE fullname(stu-next-idx) TO fullname(stu-cmp-idx).
+005530         MOVE SNo(stu-next-idx)      TO SNo(stu-cmp-idx).
+005540         MOVE course(stu-next-idx)   TO course(stu-cmp-idx).
+005550         MOVE age(stu-next-idx)      TO age(stu-cmp-idx).
+005560         MOVE mobile(stu-next-idx)   TO mobile(stu-cmp-idx).
+005570         MOVE landline(stu-next-idx) TO landline(stu-cmp-idx).
+005580*
+005590         MOVE studName    TO fullname(stu-next-idx).
+005600         MOVE studNo      TO SNo(stu-next-idx).
+005610         MOVE studCourse  TO course(stu-next-idx).
+005620         MOVE studAge     TO age(stu-next-idx).
+005630         MOVE mobNo       TO mobile(stu-next-idx).
+005640         MOVE landNo      TO landline(stu-next-idx).
+005650*
+005660*----------------------------------------------------------------*
+005670*  COURSE-ENROLLMENT-SUMMARY -- COUNTS STUDENTS PER COURSE AND   *
+005680*  PRINTS A ONE-LINE-PER-COURSE SUMMARY PLUS A GRAND TOTAL.      *
+005690*----------------------------------------------------------------*
+005700 COURSE-ENROLLMENT-SUMMARY.
+005710         IF COUNTER = 0
+005720             DISPLAY "THE ARRAY IS EMPTY"
+005730         ELSE
+005740             PERFORM SORT-STUDENT-TABLE
+005750             MOVE SPACES TO stu-last-course
+005760             MOVE 0 TO stu-grand-total
+005770             PERFORM TALLY-COURSE-LINE
+005780                 VARYING i FROM 1 BY 1 UNTIL i > COUNTER
+005790             PERFORM PRINT-COURSE-TOTAL
+005800             DISPLAY "GRAND TOTAL: " stu-grand-total
+005810         END-IF.
+005820*
+005830 TALLY-COURSE-LINE.
+005840         IF course(i) NOT = stu-last-course
+005850             IF stu-last-course NOT = SPACES
+005860                 PERFORM PRINT-COURSE-TOTAL
+005870             END-IF
+005880             MOVE course(i) TO stu-last-course
+005890             MOVE 0 TO stu-course-count
+005900         END-IF
+005910         COMPUTE stu-course-count = stu-course-count + 1.
+005920         COMPUTE stu-grand-total = stu-grand-total + 1.
+005930*
+005940 PRINT-COURSE-TOTAL.
+005950         DISPLAY stu-last-course " - " stu-course-count
+005960             " STUDENT(S)".
+005970*
+005980*----------------------------------------------------------------*
+005990*  EXPORT-STUDENT-ROSTER -- WRITES THE CURRENT ROSTER OUT TO THE *
+006000*  FIXED-FORMAT STUDENT-EXTRACT FILE FOR THE REGISTRAR'S INTAKE  *
+006010*  JOB TO PICK UP, SO THE ROSTER IS NOT RE-KEYED BY HAND.        *
+006020*----------------------------------------------------------------*
+006030 EXPORT-STUDENT-ROSTER.
+006040         IF COUNTER = 0
+006050             DISPLAY "THE ARRAY IS EMPTY"
+006060         ELSE
+006070             SET stu-extract-no-error TO TRUE
+006080             OPEN OUTPUT STUDENT-EXTRACT
+006090             IF NOT stu-extract-ok
+006100                 SET stu-extract-error TO TRUE
+006110                 DISPLAY "WARNING - CANNOT OPEN STUDEXTR"
+006120             ELSE
+006130                 PERFORM WRITE-EXTRACT-LINE
+006140                     VARYING i FROM 1 BY 1 UNTIL i > COUNTER
+006150                 CLOSE STUDENT-EXTRACT
+006160             END-IF
+006170             IF stu-extract-error
+006180                 DISPLAY "ROSTER EXPORT FAILED"
+006190             ELSE
+006200                 DISPLAY "ROSTER EXPORTED TO STUDEXTR"
+006210             END-IF
+006220         END-IF.
+006230*
+006240 WRITE-EXTRACT-LINE.
+006250         MOVE SNo(i)         TO SNo-X.
+006260         MOVE fullname(i)    TO fullname-X.
+006270         MOVE course(i)      TO course-X.
+006280         MOVE age(i)         TO age-X.
+006290         MOVE mobile(i)      TO mobile-X.
+006300         MOVE landline(i)    TO landline-X.
+006310         WRITE STUDENT-EXTRACT-RECORD.
+006320         IF NOT stu-extract-ok
+006330             SET stu-extract-error TO TRUE
+006340         END-IF.
+006350*
+006360*----------------------------------------------------------------*
+006370*  MAIN-MENU                                                     *
+006380*----------------------------------------------------------------*
+006390 MAIN-MENU.
+006400         DISPLAY "MENU".
+006410         DISPLAY "[1] ADD STUDENT".
+006420         DISPLAY "[2] EDIT STUDENT".
+006430         DISPLAY "[3] DELETE STUDENT".
+006440         DISPLAY "[4] VIEW STUDENT".
+006450         DISPLAY "[5] VIEW ALL STUDENTS".
+006460         DISPLAY "[6] EXIT".
+006470         DISPLAY "[7] CLASS ROSTER REPORT".
+006480         DISPLAY "[8] COURSE ENROLLMENT SUMMARY".
+006490         DISPLAY "[9] EXPORT ROSTER FOR REGISTRAR".
+006500         DISPLAY "CHOICE: " WITH NO ADVANCING.
+006510         ACCEPT CHOICE.
+006520*
+006530         IF CHOICE = 1
+006540           PERFORM ADD-STUDENT
+006550         ELSE
+006560           IF CHOICE = 2
+006570             PERFORM EDIT-STUDENT
+006580           ELSE
+006590             IF CHOICE = 3
+006600               PERFORM DELETE-STUDENT
+006610             ELSE
+006620               IF CHOICE = 4
+006630                 PERFORM VIEW-STUDENT
+006640               ELSE
+006650                 IF CHOICE = 5
+006660                   PERFORM VIEW-ALL
+006670                     VARYING i FROM 1 BY 1 UNTIL i > COUNTER
+006680                 ELSE
+006690                   IF CHOICE = 6
+006700                     PERFORM EXIT-SYSTEM
+006710                   ELSE
+006720                     IF CHOICE = 7
+006730                       PERFORM CLASS-ROSTER-REPORT
+006740                     ELSE
+006750                       IF CHOICE = 8
+006760                         PERFORM COURSE-ENROLLMENT-SUMMARY
+006770                       ELSE
+006780                         IF CHOICE = 9
+006790                           PERFORM EXPORT-STUDENT-ROSTER
+006800                         END-IF
+006810                       END-IF
+006820                     END-IF
+006830                   END-IF
+006840                 END-IF
+006850               END-IF
+006860             END-IF
+006870           END-IF
+006880         END-IF.
+006890*
+006900*----------------------------------------------------------------*
+006910*  EXIT-SYSTEM -- CLOSES OUT THE SESSION. EACH ADD/EDIT/DELETE   *
+006920*  ALREADY WRITES THROUGH TO STUDENT-MASTER AS IT HAPPENS, SO    *
+006930*  THIS JUST CONFIRMS AND STOPS THE MAIN-MENU LOOP.              *
+006940*----------------------------------------------------------------*
+006950 EXIT-SYSTEM.
+006960         DISPLAY "ALL CHANGES SAVED. EXITING.".
+006970         MOVE 6 TO EXITED.
+006980
